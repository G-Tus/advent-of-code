@@ -0,0 +1,31 @@
+000010*-----------------------------------------------------------*
+000020* COPYBOOK:   STATSREC
+000030* AUTHOR:     R WHITMORE
+000040* INSTALLATION: CANDY CANE LANE DATA CENTER
+000050* DATE-WRITTEN: 2026-08-08
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY.
+000080* DATE       INIT  DESCRIPTION
+000090* 2026-08-08 RW    ORIGINAL COPYBOOK - ONE BUILDING'S FLOOR
+000100*                  STATISTICS, HANDED FROM THE COMPUTE STEP
+000110*                  TO THE REPORT STEP WHEN THE JOB RUNS AS
+000120*                  SEPARATE JCL STEPS.
+000130*-----------------------------------------------------------*
+000140* STATS-RECORD - THE RECORD LAYOUT OF STATS-FILE. ONE RECORD
+000150* IS WRITTEN PER BUILDING BY THE COMPUTE STEP AND READ BACK,
+000160* IN THE SAME ORDER, BY THE REPORT STEP - THE SAME ROLE
+000170* ROUTE-RECORD'S RTE-KEY PLAYS FOR ROUTE-FILE, BUT FOR
+000180* COMPUTED RESULTS INSTEAD OF INPUT DIRECTIVES.
+000190*-----------------------------------------------------------*
+000200 01  STATS-RECORD.
+000210     05  STA-BUILDING-ID          PIC X(10).
+000220     05  STA-ROUTE-DATE           PIC 9(08).
+000230     05  STA-FINAL-FLOOR          PIC S9(08).
+000240     05  STA-MAX-FLOOR            PIC S9(08).
+000250     05  STA-MIN-FLOOR            PIC S9(08).
+000260     05  STA-FLOOR-UP-COUNT       PIC 9(09).
+000270     05  STA-FLOOR-DOWN-COUNT     PIC 9(09).
+000280     05  STA-BASEMENT-SW          PIC X(01).
+000290         88  STA-BASEMENT-FOUND        VALUE "Y".
+000300     05  STA-BASEMENT-POSITION    PIC 9(09).
+000310     05  STA-REJECT-COUNT         PIC 9(09).
