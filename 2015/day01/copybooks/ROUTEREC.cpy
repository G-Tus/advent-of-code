@@ -0,0 +1,33 @@
+000010*-----------------------------------------------------------*
+000020* COPYBOOK:   ROUTEREC
+000030* AUTHOR:     R WHITMORE
+000040* INSTALLATION: CANDY CANE LANE DATA CENTER
+000050* DATE-WRITTEN: 2026-08-08
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY.
+000080* DATE       INIT  DESCRIPTION
+000090* 2026-08-08 RW    ORIGINAL COPYBOOK - ONE BUILDING'S ROUTE
+000100*                  DIRECTIVE STRING FOR ONE DAY, KEYED BY
+000110*                  BUILDING ID AND ROUTE DATE.
+000115* 2026-08-08 RW    DOCUMENTED THE RTE-DIRECTIVES CAP BELOW -
+000116*                  AoC_2015_day01 NOW FLAGS A FULL BUFFER AS A
+000117*                  POSSIBLE TRUNCATION (SEE
+000118*                  3100-PROCESS-BLOCK-RTN) RATHER THAN SILENTLY
+000119*                  ACCEPTING IT AS A COMPLETE ROUTE.
+000120*-----------------------------------------------------------*
+000130* ROUTE-RECORD - THE RECORD LAYOUT OF ROUTE-FILE, THE INDEXED
+000140* FILE THAT REPLACED THE OLD PER-BUILDING FLAT ROUTE FILES.
+000150* RTE-KEY IS A SINGLE CONTIGUOUS GROUP ITEM SO IT CAN SERVE
+000160* DIRECTLY AS THE RECORD KEY ON THE INDEXED FILE.
+000165* RTE-DIRECTIVES CAPS ONE BUILDING'S WHOLE ROUTE AT 4096
+000166* CHARACTERS - A BUILDING WHOSE ROUTE RUNS LONGER THAN THAT
+000167* MUST BE SPLIT ACROSS DATES/BUILDING IDS AT LOAD TIME UNTIL
+000168* THIS RECORD GROWS A CONTINUATION SCHEME OF ITS OWN; A ROUTE
+000169* THAT FILLS THE FIELD WITH NO TRAILING BLANK IS TREATED BY
+000170* AoC_2015_day01 AS A SUSPECTED TRUNCATION AND WARNED ON.
+000171*-----------------------------------------------------------*
+000180 01  ROUTE-RECORD.
+000190     05  RTE-KEY.
+000200         10  RTE-BUILDING-ID          PIC X(10).
+000210         10  RTE-ROUTE-DATE           PIC 9(08).
+000220     05  RTE-DIRECTIVES               PIC X(4096).
