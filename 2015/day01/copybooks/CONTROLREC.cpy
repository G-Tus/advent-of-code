@@ -0,0 +1,22 @@
+000010*-----------------------------------------------------------*
+000020* COPYBOOK:   CONTROLREC
+000030* AUTHOR:     R WHITMORE
+000040* INSTALLATION: CANDY CANE LANE DATA CENTER
+000050* DATE-WRITTEN: 2026-08-08
+000060*-----------------------------------------------------------*
+000070* MODIFICATION HISTORY.
+000080* DATE       INIT  DESCRIPTION
+000090* 2026-08-08 RW    ORIGINAL COPYBOOK - PULLED OUT OF
+000100*                  AoC_2015_day01 AND DAY01VAL SO BOTH
+000110*                  PROGRAMS SHARE ONE DEFINITION OF A BUILDING
+000120*                  CONTROL RECORD, THE SAME WAY THEY ALREADY
+000130*                  SHARE ROUTEREC.
+000140*-----------------------------------------------------------*
+000150* CONTROL-RECORD - ONE BUILDING ID/ROUTE DATE KEY PAIR FROM
+000160* CONTROL-FILE, THE BATCH LIST DAY01VAL VALIDATES AND
+000170* AoC_2015_day01 PROCESSES.
+000180*-----------------------------------------------------------*
+000190 01  CONTROL-RECORD.
+000200     05  CTL-BUILDING-ID         PIC X(10).
+000210     05  CTL-ROUTE-DATE          PIC 9(08).
+000220     05  FILLER                  PIC X(62).
