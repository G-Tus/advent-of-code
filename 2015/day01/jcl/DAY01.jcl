@@ -0,0 +1,115 @@
+//DAY01    JOB (ACCTNO),'AOC 2015 DAY 1',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JCL:        DAY01
+//* AUTHOR:     R WHITMORE
+//* INSTALLATION: CANDY CANE LANE DATA CENTER
+//* DATE-WRITTEN: 2026-08-08
+//*-------------------------------------------------------------*
+//* MODIFICATION HISTORY.
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-08 RW    ORIGINAL JCL - THREE STEPS (VALIDATE, COMPUTE,
+//*                  REPORT) REPLACING THE OLD SINGLE-STEP RUN, SO
+//*                  AN OPERATOR CAN RESTART FROM THE FAILED STEP
+//*                  WITH RESTART= INSTEAD OF RERUNNING THE WHOLE
+//*                  JOB. EACH STEP SETS RETURN-CODE 0/4/8 (SEE THE
+//*                  8100-SET-RETURN-CODE-RTN PARAGRAPH IN EACH
+//*                  PROGRAM) AND THE COND= ON THE LATER STEPS SKIPS
+//*                  THEM IF AN EARLIER STEP CAME BACK WORSE THAN A
+//*                  WARNING.
+//*-------------------------------------------------------------*
+//* 2026-08-08 RW    ADDED STEP HOUSEKEEP AHEAD OF VALIDATE - MOD
+//*                  DISPOSITION FORCES OPEN OUTPUT TO POSITION FOR
+//*                  APPEND ON CKPTFILE/REJFILE/STATFILE/IFFILE NO
+//*                  MATTER WHAT THE PROGRAM ASKS FOR, SO THE
+//*                  PROGRAM'S OWN OPEN OUTPUT (FRESH RUN) VS OPEN
+//*                  EXTEND (RESTART) CHOICE COULD NOT ACTUALLY
+//*                  TRUNCATE THEM. HOUSEKEEP DELETES ALL FOUR
+//*                  AHEAD OF A FRESH SUBMISSION SO COMPUTE'S OPEN
+//*                  OUTPUT CREATES THEM EMPTY; AN OPERATOR RESTART
+//*                  WITH RESTART= AT VALIDATE, COMPUTE OR REPORT
+//*                  SKIPS HOUSEKEEP ENTIRELY (MVS SKIPS EVERY STEP
+//*                  AHEAD OF THE RESTART STEP), SO THE INTERRUPTED
+//*                  RUN'S RECORDS ARE STILL THERE FOR COMPUTE'S
+//*                  OPEN EXTEND TO APPEND ONTO. AUDTFILE IS LEFT
+//*                  ALONE HERE - IT IS DESIGNED TO ACCUMULATE ONE
+//*                  RECORD PER RUN FOREVER, NOT TO BE RESET.
+//*-------------------------------------------------------------*
+//*
+//* STEP HOUSEKEEP - DELETES THE CHECKPOINT, REJECT, STATS AND
+//* ELF-SCHEDULING INTERFACE DATASETS LEFT BY A PRIOR RUN, SO A
+//* FRESH SUBMISSION OF THIS JOB STARTS THEM EMPTY. SET MAXCC=0
+//* AFTER EACH DELETE SO A DATASET NOT FOUND (FIRST RUN EVER, OR ONE
+//* OF THE FOUR MISSING FOR SOME OTHER REASON) DOES NOT FAIL THE
+//* STEP - DISP=(MOD,CATLG,CATLG) ON THE COMPUTE STEP'S DD
+//* STATEMENTS BELOW CREATES ANY DATASET THAT IS NOT ALREADY THERE.
+//*
+//HOUSEKEEP EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=AOC2015.DAY01.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE AOC2015.DAY01.CHKPOINT
+  SET MAXCC = 0
+  DELETE AOC2015.DAY01.REJECT
+  SET MAXCC = 0
+  DELETE AOC2015.DAY01.STATS
+  SET MAXCC = 0
+  DELETE AOC2015.DAY01.ELFIFACE
+  SET MAXCC = 0
+/*
+//*
+//* STEP VALIDATE - CONFIRMS THE BUILDING CONTROL FILE AND THE
+//* ROUTE FILE ARE BOTH ACCESSIBLE AND THAT EVERY BUILDING LISTED
+//* HAS A MATCHING ROUTE ON FILE. RC=4 MEANS SOME BUILDINGS ARE
+//* MISSING A ROUTE BUT THE REST OF THE JOB CAN STILL RUN; RC=8
+//* MEANS ONE OF THE TWO FILES COULD NOT EVEN BE OPENED.
+//*
+//VALIDATE EXEC PGM=DAY01VAL
+//STEPLIB  DD   DSN=AOC2015.DAY01.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CTLFILE  DD   DSN=AOC2015.DAY01.BUILDING.CTL,DISP=SHR
+//RTEFILE  DD   DSN=AOC2015.DAY01.ROUTE.FILE,DISP=SHR
+//*
+//* STEP COMPUTE - WALKS THE CONTROL FILE, COMPUTES EACH BUILDING'S
+//* FLOOR RESULTS FROM THE ROUTE FILE, AND WRITES THE CHECKPOINT,
+//* REJECT, STATS, AUDIT LOG AND ELF-SCHEDULING INTERFACE FILES.
+//* SKIPPED IF VALIDATE CAME BACK WORSE THAN A WARNING (RC>4).
+//* CKPTFILE, REJFILE, STATFILE, AUDTFILE AND IFFILE ARE ALL
+//* DISP=MOD CATALOGED DATASETS, NOT TEMPORARY ONES, SO A RESTART
+//* OF THIS STEP (AFTER AN ABEND, VIA THE CHECKPOINT IN CKPTFILE)
+//* APPENDS TO WHAT THE INTERRUPTED RUN ALREADY WROTE INSTEAD OF
+//* LOSING IT - SEE 0065-OPEN-STATS-RTN AND ITS SIBLING OPEN
+//* PARAGRAPHS IN THE PROGRAM FOR THE MATCHING EXTEND-ON-RESTART
+//* LOGIC. ON A FRESH SUBMISSION (NOT A RESTART) THE HOUSEKEEP STEP
+//* ABOVE HAS ALREADY DELETED CKPTFILE, REJFILE, STATFILE AND IFFILE,
+//* SO THE OPEN OUTPUT THESE PARAGRAPHS FALL BACK TO IS CREATING EACH
+//* ONE FRESH RATHER THAN RELYING ON DISP=MOD TO TRUNCATE IT - MOD
+//* DOES NOT TRUNCATE AN EXISTING DATASET, IT POSITIONS FOR APPEND
+//* EVEN UNDER OPEN OUTPUT.
+//*
+//COMPUTE  EXEC PGM=DAY01CMP,COND=(4,LT,VALIDATE)
+//STEPLIB  DD   DSN=AOC2015.DAY01.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CTLFILE  DD   DSN=AOC2015.DAY01.BUILDING.CTL,DISP=SHR
+//RTEFILE  DD   DSN=AOC2015.DAY01.ROUTE.FILE,DISP=SHR
+//CKPTFILE DD   DSN=AOC2015.DAY01.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//REJFILE  DD   DSN=AOC2015.DAY01.REJECT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//STATFILE DD   DSN=AOC2015.DAY01.STATS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTFILE DD   DSN=AOC2015.DAY01.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//IFFILE   DD   DSN=AOC2015.DAY01.ELFIFACE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//* STEP REPORT - READS THE STATS FILE COMPUTE LEFT BEHIND AND
+//* PRODUCES THE PAGE-FORMATTED EOD REPORT. SKIPPED IF EITHER
+//* EARLIER STEP CAME BACK WORSE THAN A WARNING (RC>4).
+//*
+//REPORT   EXEC PGM=DAY01RPT,COND=((4,LT,VALIDATE),(4,LT,COMPUTE))
+//STEPLIB  DD   DSN=AOC2015.DAY01.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//STATFILE DD   DSN=AOC2015.DAY01.STATS,DISP=(OLD,DELETE,KEEP)
+//RPTFILE  DD   SYSOUT=*
+//*
