@@ -0,0 +1,204 @@
+000010*-----------------------------------------------------------*
+000020* PROGRAM-ID: DAY01VAL
+000030*-----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     DAY01VAL.
+000060 AUTHOR.         R WHITMORE.
+000070 INSTALLATION.   CANDY CANE LANE DATA CENTER.
+000080 DATE-WRITTEN.   2026-08-08.
+000090 DATE-COMPILED.
+000100*-----------------------------------------------------------*
+000110* MODIFICATION HISTORY.
+000120*-----------------------------------------------------------*
+000130* DATE       INIT  DESCRIPTION
+000140* 2026-08-08 RW    ORIGINAL PROGRAM - VALIDATE STEP OF THE
+000150*                  THREE-STEP DAY 1 JOB (VALIDATE, COMPUTE,
+000160*                  REPORT). CONFIRMS CONTROL-FILE AND
+000170*                  ROUTE-FILE ARE BOTH ACCESSIBLE AND THAT
+000180*                  EVERY BUILDING LISTED IN CONTROL-FILE HAS
+000190*                  A MATCHING KEY ON ROUTE-FILE, SO A BAD
+000200*                  BUILDING LIST OR A MISSING ROUTE IS CAUGHT
+000210*                  BEFORE THE COMPUTE STEP RUNS AND NOT LEFT
+000220*                  FOR IT TO DISCOVER ONE BUILDING AT A TIME.
+000230*-----------------------------------------------------------*
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.    IBM-370.
+000280 OBJECT-COMPUTER.    IBM-370.
+000290 SPECIAL-NAMES.
+000300     CONSOLE IS CONSOLE-DEVICE.
+000310*
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CONTROL-FILE
+000350         ASSIGN TO CTLFILE
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS CONTROL-FILE-STATUS.
+000380     SELECT ROUTE-FILE
+000390         ASSIGN TO RTEFILE
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS RANDOM
+000420         RECORD KEY IS RTE-KEY
+000430         FILE STATUS IS FILE-STATUS.
+000440*
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  CONTROL-FILE.
+000480     COPY "CONTROLREC.cpy".
+000520*
+000530 FD  ROUTE-FILE.
+000540     COPY "ROUTEREC.cpy".
+000550*
+000560 WORKING-STORAGE SECTION.
+000570*-----------------------------------------------------------*
+000580* FILE STATUS AND SWITCHES.
+000590*-----------------------------------------------------------*
+000600 77  CONTROL-FILE-STATUS         PIC X(02) VALUE SPACES.
+000610     88  CONTROL-OK                        VALUE "00".
+000620 77  CONTROL-EOF-SW              PIC X(01) VALUE "N".
+000630     88  CONTROL-EOF                       VALUE "Y".
+000640 77  FILE-STATUS                 PIC X(02) VALUE SPACES.
+000650     88  FILE-OK                           VALUE "00".
+000660*-----------------------------------------------------------*
+000670* VALIDATION COUNTERS.
+000680*-----------------------------------------------------------*
+000690 77  VAL-BUILDING-COUNT          PIC 9(09) COMP VALUE 0.
+000700 77  VAL-MISSING-COUNT           PIC 9(09) COMP VALUE 0.
+000710 77  VAL-OPEN-FAILURE-SW         PIC X(01) VALUE "N".
+000720     88  VAL-OPEN-FAILURE                  VALUE "Y".
+000722*-----------------------------------------------------------*
+000724* TRACKS WHICH FILES ACTUALLY OPENED, SO 0900-CLOSE-FILES-RTN
+000726* CLOSES EXACTLY THOSE FILES - CONTROL-FILE-STATUS AND
+000728* FILE-STATUS BOTH HOLD THE RESULT OF THE LAST I/O, NOT
+000730* WHETHER THE OPEN SUCCEEDED, SO THEY CANNOT BE REUSED AT
+000732* CLOSE TIME THE WAY THE OPEN-FAILURE CHECK ABOVE USES THEM.
+000734*-----------------------------------------------------------*
+000736 77  CONTROL-FILE-OPEN-SW        PIC X(01) VALUE "N".
+000738     88  CONTROL-FILE-OPENED                VALUE "Y".
+000740 77  ROUTE-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000742     88  ROUTE-FILE-OPENED                  VALUE "Y".
+000744*
+000746 PROCEDURE DIVISION.
+000750*-----------------------------------------------------------*
+000760* 0000-MAIN-PARA - CONTROLS THE OVERALL FLOW OF THE VALIDATE
+000770* STEP.
+000780*-----------------------------------------------------------*
+000790 0000-MAIN-PARA.
+000800     PERFORM 0100-OPEN-FILES-RTN
+000810         THRU 0100-EXIT
+000820     IF NOT VAL-OPEN-FAILURE
+000830         PERFORM 1100-READ-CONTROL-RTN
+000840             THRU 1100-EXIT
+000850         PERFORM 2000-VALIDATE-ONE-BLDG-RTN
+000860             THRU 2000-EXIT
+000870             UNTIL CONTROL-EOF
+000880     END-IF
+000890     PERFORM 0900-CLOSE-FILES-RTN
+000900         THRU 0900-EXIT
+000910     PERFORM 8000-DISPLAY-RESULTS-RTN
+000920         THRU 8000-EXIT
+000930     PERFORM 8100-SET-RETURN-CODE-RTN
+000940         THRU 8100-EXIT
+000950     STOP RUN.
+000960*
+000970*-----------------------------------------------------------*
+000980* 0100-OPEN-FILES-RTN - OPENS CONTROL-FILE AND ROUTE-FILE FOR
+000990* VALIDATION. EITHER FILE FAILING TO OPEN IS A HARD ERROR -
+001000* THERE IS NOTHING TO VALIDATE WITHOUT BOTH OF THEM.
+001010*-----------------------------------------------------------*
+001020 0100-OPEN-FILES-RTN.
+001030     OPEN INPUT CONTROL-FILE
+001040     IF NOT CONTROL-OK
+001050         DISPLAY "ERROR OPENING CONTROL FILE. STATUS: "
+001060             CONTROL-FILE-STATUS
+001070         SET VAL-OPEN-FAILURE TO TRUE
+001075     ELSE
+001077         SET CONTROL-FILE-OPENED TO TRUE
+001080     END-IF
+001090     OPEN INPUT ROUTE-FILE
+001100     IF NOT FILE-OK
+001110         DISPLAY "ERROR OPENING ROUTE FILE. STATUS: "
+001120             FILE-STATUS
+001130         SET VAL-OPEN-FAILURE TO TRUE
+001135     ELSE
+001137         SET ROUTE-FILE-OPENED TO TRUE
+001140     END-IF.
+001150 0100-EXIT.
+001160     EXIT.
+001170*
+001180*-----------------------------------------------------------*
+001190* 0900-CLOSE-FILES-RTN - CLOSES WHICHEVER FILES OPENED
+001200* SUCCESSFULLY.
+001210*-----------------------------------------------------------*
+001220 0900-CLOSE-FILES-RTN.
+001230     IF CONTROL-FILE-OPENED
+001240         CLOSE CONTROL-FILE
+001250     END-IF
+001260     IF ROUTE-FILE-OPENED
+001270         CLOSE ROUTE-FILE
+001280     END-IF.
+001290 0900-EXIT.
+001300     EXIT.
+001310*
+001320*-----------------------------------------------------------*
+001330* 1100-READ-CONTROL-RTN - READS THE NEXT BUILDING ID/DATE KEY
+001340* FROM THE CONTROL FILE.
+001350*-----------------------------------------------------------*
+001360 1100-READ-CONTROL-RTN.
+001370     READ CONTROL-FILE
+001380         AT END
+001390             SET CONTROL-EOF TO TRUE
+001400     END-READ.
+001410 1100-EXIT.
+001420     EXIT.
+001430*
+001440*-----------------------------------------------------------*
+001450* 2000-VALIDATE-ONE-BLDG-RTN - CONFIRMS THIS BUILDING'S KEY
+001460* RESOLVES ON ROUTE-FILE, COUNTS A MISS IF IT DOES NOT, AND
+001470* ADVANCES TO THE NEXT CONTROL RECORD.
+001480*-----------------------------------------------------------*
+001490 2000-VALIDATE-ONE-BLDG-RTN.
+001500     ADD 1 TO VAL-BUILDING-COUNT
+001510     MOVE CTL-BUILDING-ID TO RTE-BUILDING-ID
+001520     MOVE CTL-ROUTE-DATE TO RTE-ROUTE-DATE
+001530     READ ROUTE-FILE
+001540         INVALID KEY
+001550             ADD 1 TO VAL-MISSING-COUNT
+001560             DISPLAY "NO ROUTE ON FILE FOR BUILDING "
+001570                 CTL-BUILDING-ID " DATE " CTL-ROUTE-DATE
+001580     END-READ
+001590     PERFORM 1100-READ-CONTROL-RTN
+001600         THRU 1100-EXIT.
+001610 2000-EXIT.
+001620     EXIT.
+001630*
+001640*-----------------------------------------------------------*
+001650* 8000-DISPLAY-RESULTS-RTN - SUMMARIZES THE VALIDATION PASS
+001660* FOR THE OPERATOR.
+001670*-----------------------------------------------------------*
+001680 8000-DISPLAY-RESULTS-RTN.
+001690     DISPLAY "BUILDINGS CHECKED: " VAL-BUILDING-COUNT
+001700     DISPLAY "BUILDINGS MISSING A ROUTE: " VAL-MISSING-COUNT.
+001710 8000-EXIT.
+001720     EXIT.
+001730*
+001740*-----------------------------------------------------------*
+001750* 8100-SET-RETURN-CODE-RTN - SETS THE CONDITION CODE THIS
+001760* STEP HANDS BACK TO JCL: 0 MEANS EVERY BUILDING VALIDATED
+001770* CLEAN, 4 MEANS SOME BUILDINGS ARE MISSING A ROUTE (THE
+001780* COMPUTE STEP CAN STILL RUN, IT WILL JUST SKIP THOSE), AND 8
+001790* MEANS CONTROL-FILE OR ROUTE-FILE COULD NOT EVEN BE OPENED.
+001800*-----------------------------------------------------------*
+001810 8100-SET-RETURN-CODE-RTN.
+001820     IF VAL-OPEN-FAILURE
+001830         MOVE 8 TO RETURN-CODE
+001840     ELSE
+001850         IF VAL-MISSING-COUNT > 0
+001860             MOVE 4 TO RETURN-CODE
+001870         ELSE
+001880             MOVE 0 TO RETURN-CODE
+001890         END-IF
+001900     END-IF.
+001910 8100-EXIT.
+001920     EXIT.
