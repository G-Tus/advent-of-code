@@ -1,64 +1,967 @@
-      $set sourceformat(free)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AoC_2015_day01.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE
-           ASSIGN TO "../input.txt"
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS FILE-STATUS.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-CHAR  PIC X.
-       
-       WORKING-STORAGE SECTION.
-       01 FILE-STATUS PIC X(2).
-           88 FILE-OK  VALUE "00".
-           88 FILE-EOF VALUE "10".
-       01 END-OF-FILE-FLAG     PIC X VALUE "N".
-           88 END-OF-FILE VALUE "Y".
-       01 FLOOR PIC S9(8) VALUE 0.
-       
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM OPEN-FILE
-           PERFORM READ-STEPS UNTIL END-OF-FILE
-           DISPLAY "Santa ends on floor: " FLOOR
-           PERFORM CLOSE-FILE
-           STOP RUN.
-       
-       OPEN-FILE.
-           OPEN INPUT INPUT-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening file. Status: " FILE-STATUS
-               STOP RUN
-           END-IF.
-       
-       READ-STEPS.
-           READ INPUT-FILE
-               AT END
-                   SET END-OF-FILE TO TRUE
-               NOT AT END
-                   PERFORM PROCESS-STEP
-           END-READ.
-       
-       PROCESS-STEP.
-           EVALUATE INPUT-CHAR
-               WHEN "("
-                   PERFORM FLOOR-UP
-               WHEN ")"
-                   PERFORM FLOOR-DOWN
-           END-EVALUATE.
-
-       FLOOR-UP.
-           ADD 1 TO FLOOR.
-           
-       FLOOR-DOWN.
-           SUBTRACT 1 FROM FLOOR.
-       
-       CLOSE-FILE.
-           CLOSE INPUT-FILE.
+000010*-----------------------------------------------------------*
+000020* PROGRAM-ID: AoC_2015_day01
+000030*-----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     AoC_2015_day01.
+000060 AUTHOR.         R WHITMORE.
+000070 INSTALLATION.   CANDY CANE LANE DATA CENTER.
+000080 DATE-WRITTEN.   2015-12-01.
+000090 DATE-COMPILED.
+000100*-----------------------------------------------------------*
+000110* MODIFICATION HISTORY.
+000120*-----------------------------------------------------------*
+000130* DATE       INIT  DESCRIPTION
+000140* 2015-12-01 RW    ORIGINAL PROGRAM - PART ONE FLOOR COUNT.
+000150* 2026-08-08 RW    ADDED PART TWO REPORT - FIRST CHARACTER
+000160*                  POSITION AT WHICH SANTA ENTERS THE
+000170*                  BASEMENT (FLOOR GOES NEGATIVE).
+000180* 2026-08-08 RW    SWITCHED INPUT-FILE TO BLOCKED READS - ONE
+000190*                  4K RECORD PER READ INSTEAD OF ONE
+000200*                  CHARACTER - PROCESS-STEP NOW WALKS THE
+000210*                  BUFFER IN WORKING-STORAGE.
+000220* 2026-08-08 RW    ADDED CHECKPOINT/RESTART - FLOOR, THE BLOCK
+000230*                  AND CHARACTER COUNTS, THE BUILDING INDEX
+000240*                  AND THE GRAND TOTAL ARE SAVED SO A RERUN
+000250*                  PICKS UP WHERE THE LAST RUN LEFT OFF.
+000260* 2026-08-08 RW    ADDED REJECT-FILE - ANY CHARACTER OTHER
+000270*                  THAN "(" OR ")" IS LOGGED WITH ITS
+000280*                  POSITION INSTEAD OF BEING DROPPED.
+000290* 2026-08-08 RW    ADDED CONTROL-FILE - THE PROGRAM NOW WALKS
+000300*                  A LIST OF BUILDINGS IN ONE RUN, REPORTING
+000310*                  EACH BUILDING'S FLOOR PLUS A COMBINED
+000320*                  GRAND TOTAL, INSTEAD OF PROCESSING ONE
+000330*                  HARD-CODED INPUT-FILE.
+000340* 2026-08-08 RW    REPLACED THE PER-BUILDING FLAT ROUTE FILES
+000350*                  WITH ROUTE-FILE, AN INDEXED FILE OF
+000360*                  ROUTE-RECORD (COPYBOOK ROUTEREC) KEYED ON
+000370*                  BUILDING ID AND ROUTE DATE. CONTROL-FILE
+000380*                  NOW LISTS BUILDING ID/DATE KEYS INSTEAD OF
+000390*                  FILE NAMES, AND EACH BUILDING'S DIRECTIVE
+000400*                  STRING COMES FROM A SINGLE KEYED READ
+000410*                  RATHER THAN A SERIES OF BLOCK READS;
+000420*                  CHECKPOINTING MOVED FROM EVERY N BLOCKS TO
+000430*                  EVERY COMPLETED BUILDING TO MATCH.
+000440* 2026-08-08 RW    ADDED REPORT-FILE - A PAGE-FORMATTED EOD
+000450*                  REPORT WITH A HEADING (TITLE AND RUN DATE)
+000460*                  AND, PER BUILDING, THE FINAL FLOOR, THE
+000470*                  HIGHEST AND LOWEST FLOOR REACHED, AND
+000480*                  SEPARATE FLOOR-UP/FLOOR-DOWN MOVE COUNTS.
+000490* 2026-08-08 RW    ADDED AUDIT-LOG-FILE - ONE RECORD IS
+000500*                  APPENDED ON EVERY RUN WITH THE START AND
+000510*                  END TIMESTAMPS, THE FINAL ROUTE-FILE
+000520*                  FILE-STATUS, AND THE TOTAL CHARACTERS
+000530*                  PROCESSED ACROSS ALL BUILDINGS.
+000540* 2026-08-08 RW    ADDED INTERFACE-FILE - A FIXED-FORMAT
+000550*                  OUTPUT FEED OF EACH BUILDING'S FINAL FLOOR
+000560*                  AND BUILDING ID FOR THE DOWNSTREAM
+000570*                  ELF-SCHEDULING JOB TO READ AS INPUT.
+000580* 2026-08-08 RW    SPLIT THE JOB INTO JCL STEPS - THIS PROGRAM
+000590*                  IS NOW THE COMPUTE STEP ONLY. VALIDATION OF
+000600*                  THE CONTROL AND ROUTE FILES MOVED OUT TO
+000610*                  DAY01VAL, AND THE EOD REPORT MOVED OUT TO
+000620*                  DAY01RPT; REPORT-FILE AND THE RPT- RECORD
+000630*                  LAYOUTS LEFT WITH IT. THIS PROGRAM NOW
+000640*                  WRITES STATS-FILE (COPYBOOK STATSREC), ONE
+000650*                  RECORD PER BUILDING, FOR DAY01RPT TO READ,
+000660*                  AND SETS RETURN-CODE FOR JCL COND CHECKING.
+000670*-----------------------------------------------------------*
+000680*
+000690 ENVIRONMENT DIVISION.
+000700 CONFIGURATION SECTION.
+000710 SOURCE-COMPUTER.    IBM-370.
+000720 OBJECT-COMPUTER.    IBM-370.
+000730 SPECIAL-NAMES.
+000740     CONSOLE IS CONSOLE-DEVICE.
+000750*
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT CONTROL-FILE
+000790         ASSIGN TO CTLFILE
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS CONTROL-FILE-STATUS.
+000820     SELECT ROUTE-FILE
+000830         ASSIGN TO RTEFILE
+000840         ORGANIZATION IS INDEXED
+000850         ACCESS MODE IS RANDOM
+000860         RECORD KEY IS RTE-KEY
+000870         FILE STATUS IS FILE-STATUS.
+000880     SELECT CHECKPOINT-FILE
+000890         ASSIGN TO CKPTFILE
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS CHECKPOINT-STATUS.
+000920     SELECT REJECT-FILE
+000930         ASSIGN TO REJFILE
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS REJECT-FILE-STATUS.
+000960     SELECT STATS-FILE
+000970         ASSIGN TO STATFILE
+000980         ORGANIZATION IS SEQUENTIAL
+000990         FILE STATUS IS STATS-FILE-STATUS.
+001000     SELECT AUDIT-LOG-FILE
+001010         ASSIGN TO AUDTFILE
+001020         ORGANIZATION IS SEQUENTIAL
+001030         FILE STATUS IS AUDIT-LOG-STATUS.
+001040     SELECT INTERFACE-FILE
+001050         ASSIGN TO IFFILE
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS INTERFACE-FILE-STATUS.
+001080*
+001090 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  CONTROL-FILE.
+001120     COPY "CONTROLREC.cpy".
+001130*
+001140 FD  ROUTE-FILE.
+001150     COPY "ROUTEREC.cpy".
+001160*
+001170 FD  CHECKPOINT-FILE
+001180     RECORD CONTAINS 77 CHARACTERS
+001190     RECORDING MODE IS F.
+001200 01  CHECKPOINT-RECORD.
+001210     05  CKPT-STATUS-FLAG        PIC X(01).
+001220         88  CKPT-ACTIVE                    VALUE "A".
+001230         88  CKPT-COMPLETE                  VALUE "C".
+001240     05  CKPT-FLOOR              PIC S9(08).
+001250     05  CKPT-CHAR-COUNT         PIC 9(09).
+001260     05  CKPT-BUILDING-INDEX     PIC 9(05).
+001270     05  CKPT-GRAND-TOTAL        PIC S9(09).
+001280     05  CKPT-TOTAL-CHAR-COUNT   PIC 9(09).
+001290     05  CKPT-TOTAL-REJECT-COUNT PIC 9(09).
+001300     05  CKPT-MISSING-ROUTE-COUNT
+001310                                 PIC 9(09).
+001320     05  CKPT-ROUTE-TRUNCATED-COUNT
+001330                                 PIC 9(09).
+001340     05  CKPT-ROUTE-ERROR-SW     PIC X(01).
+001350     05  FILLER                  PIC X(08).
+001360*
+001370 FD  REJECT-FILE
+001380     RECORD CONTAINS 30 CHARACTERS
+001390     RECORDING MODE IS F.
+001400 01  REJECT-RECORD.
+001410     05  REJ-BUILDING-ID         PIC X(10).
+001420     05  REJ-CHARACTER           PIC X(01).
+001430     05  REJ-POSITION            PIC 9(09).
+001440     05  FILLER                  PIC X(10).
+001450*
+001460 FD  STATS-FILE.
+001470     COPY "STATSREC.cpy".
+001480*
+001490 FD  AUDIT-LOG-FILE
+001500     RECORD CONTAINS 50 CHARACTERS
+001510     RECORDING MODE IS F.
+001520 01  AUDIT-LOG-RECORD.
+001530     05  AUD-START-DATE          PIC 9(08).
+001540     05  AUD-START-TIME          PIC 9(08).
+001550     05  AUD-END-DATE            PIC 9(08).
+001560     05  AUD-END-TIME            PIC 9(08).
+001570     05  AUD-FINAL-FILE-STATUS   PIC X(02).
+001580     05  AUD-TOTAL-CHAR-COUNT    PIC 9(09).
+001590     05  FILLER                  PIC X(07).
+001600*
+001610 FD  INTERFACE-FILE
+001620     RECORD CONTAINS 30 CHARACTERS
+001630     RECORDING MODE IS F.
+001640 01  INTERFACE-RECORD.
+001650     05  IF-BUILDING-ID          PIC X(10).
+001660     05  IF-ROUTE-DATE           PIC 9(08).
+001670     05  IF-FINAL-FLOOR          PIC S9(08).
+001680     05  FILLER                  PIC X(04).
+001690*
+001700 WORKING-STORAGE SECTION.
+001710*-----------------------------------------------------------*
+001720* FILE STATUS AND SWITCHES.
+001730*-----------------------------------------------------------*
+001740 77  CONTROL-FILE-STATUS         PIC X(02) VALUE SPACES.
+001750     88  CONTROL-OK                        VALUE "00".
+001760 77  CONTROL-EOF-SW              PIC X(01) VALUE "N".
+001770     88  CONTROL-EOF                       VALUE "Y".
+001780 77  FILE-STATUS                 PIC X(02) VALUE SPACES.
+001790     88  FILE-OK                           VALUE "00".
+001800     88  FILE-EOF                          VALUE "10".
+001810     88  FILE-KEY-NOT-FOUND                VALUE "23".
+001820*-----------------------------------------------------------*
+001830* RESULT AND COUNTER FIELDS - RESET FOR EACH BUILDING.
+001840*-----------------------------------------------------------*
+001850 77  FLOOR                       PIC S9(08) COMP VALUE 0.
+001860 77  D01-CHAR-COUNT              PIC 9(09) COMP VALUE 0.
+001870 77  D01-BASEMENT-SW             PIC X(01) VALUE "N".
+001880     88  D01-BASEMENT-FOUND                VALUE "Y".
+001890 77  D01-BASEMENT-POSITION       PIC 9(09) COMP VALUE 0.
+001900 77  D01-MAX-FLOOR               PIC S9(08) COMP VALUE 0.
+001910 77  D01-MIN-FLOOR               PIC S9(08) COMP VALUE 0.
+001920 77  D01-FLOOR-UP-COUNT          PIC 9(09) COMP VALUE 0.
+001930 77  D01-FLOOR-DOWN-COUNT        PIC 9(09) COMP VALUE 0.
+001940*-----------------------------------------------------------*
+001950* BUFFER-WALK CONTROL FIELDS.
+001960*-----------------------------------------------------------*
+001970 77  D01-RECORD-LENGTH           PIC 9(09) COMP VALUE 0.
+001980 77  D01-BUFFER-INDEX            PIC 9(09) COMP VALUE 0.
+001990*-----------------------------------------------------------*
+002000* CHECKPOINT/RESTART CONTROL FIELDS.
+002010*-----------------------------------------------------------*
+002020 77  CHECKPOINT-STATUS           PIC X(02) VALUE SPACES.
+002030     88  CHECKPOINT-OK                     VALUE "00".
+002040     88  CHECKPOINT-EOF                    VALUE "10".
+002050 77  D01-RESTART-SW              PIC X(01) VALUE "N".
+002060     88  D01-RESTART-RUN                   VALUE "Y".
+002070*-----------------------------------------------------------*
+002080* REJECT REPORT FIELDS.
+002090*-----------------------------------------------------------*
+002100 77  REJECT-FILE-STATUS          PIC X(02) VALUE SPACES.
+002110     88  REJECT-FILE-OK                    VALUE "00".
+002120 77  D01-REJECT-COUNT            PIC 9(09) COMP VALUE 0.
+002130 77  D01-TOTAL-REJECT-COUNT      PIC 9(09) COMP VALUE 0.
+002140*-----------------------------------------------------------*
+002150* ROUTE-LOOKUP TRACKING. A MISSING ROUTE IS SCORED AS A
+002160* RUN-WIDE WARNING (SEE 8100-SET-RETURN-CODE-RTN) REGARDLESS
+002170* OF WHICH BUILDING IN THE RUN IT HAPPENED TO - FILE-STATUS
+002180* ITSELF ONLY EVER HOLDS THE LAST BUILDING'S ROUTE-FILE READ
+002190* RESULT, SO IT CANNOT BE TRUSTED TO REFLECT AN EARLIER MISS.
+002200*-----------------------------------------------------------*
+002210 77  D01-MISSING-ROUTE-COUNT     PIC 9(09) COMP VALUE 0.
+002220*-----------------------------------------------------------*
+002230* SET BY 2000-READ-ROUTE-RTN THE ONE TIME A ROUTE-FILE READ
+002240* COMES BACK WITH SOME STATUS OTHER THAN A SUCCESSFUL READ OR A
+002250* NOT-FOUND KEY - A GENUINE HARD I/O ERROR. FILE-STATUS ITSELF
+002260* CANNOT BE TESTED FOR THIS AT 8100-SET-RETURN-CODE-RTN SINCE A
+002270* LATER BUILDING'S CLEAN READ WOULD OVERWRITE IT, THE SAME
+002280* REASON D01-MISSING-ROUTE-COUNT EXISTS ABOVE.
+002290*-----------------------------------------------------------*
+002300 77  D01-ROUTE-ERROR-SW          PIC X(01) VALUE "N".
+002310     88  D01-ROUTE-HARD-ERROR              VALUE "Y".
+002320*-----------------------------------------------------------*
+002330* RTE-DIRECTIVES IS A FIXED 4096-CHARACTER FIELD (SEE
+002340* ROUTEREC.CPY). A BUILDING WHOSE ROUTE FILLS IT WITH NO
+002350* TRAILING BLANK AT ALL IS SUSPECT - THE ROUTE MAY HAVE RUN
+002360* LONGER AND BEEN CUT OFF WHEN ROUTE-FILE WAS LOADED, SO THIS
+002370* COUNTS HOW MANY BUILDINGS HIT THAT CONDITION THIS RUN.
+002380*-----------------------------------------------------------*
+002390 77  D01-ROUTE-TRUNCATED-COUNT   PIC 9(09) COMP VALUE 0.
+002400*-----------------------------------------------------------*
+002410* BUILDING BATCH CONTROL FIELDS.
+002420*-----------------------------------------------------------*
+002430 77  D01-CURRENT-BUILDING-NUM    PIC 9(05) COMP VALUE 0.
+002440 77  D01-BUILDING-INDEX          PIC 9(05) COMP VALUE 0.
+002450 77  D01-GRAND-TOTAL             PIC S9(09) COMP VALUE 0.
+002460*-----------------------------------------------------------*
+002470* STATS FEED FIELDS - ONE RECORD WRITTEN PER BUILDING FOR THE
+002480* REPORT STEP TO PICK UP.
+002490*-----------------------------------------------------------*
+002500 77  STATS-FILE-STATUS           PIC X(02) VALUE SPACES.
+002510     88  STATS-FILE-OK                     VALUE "00".
+002520*-----------------------------------------------------------*
+002530* AUDIT LOG FIELDS.
+002540*-----------------------------------------------------------*
+002550 77  AUDIT-LOG-STATUS            PIC X(02) VALUE SPACES.
+002560     88  AUDIT-LOG-OK                      VALUE "00".
+002570 77  D01-START-DATE              PIC 9(08) VALUE 0.
+002580 77  D01-START-TIME              PIC 9(08) VALUE 0.
+002590 77  D01-END-DATE                PIC 9(08) VALUE 0.
+002600 77  D01-END-TIME                PIC 9(08) VALUE 0.
+002610 77  D01-TOTAL-CHAR-COUNT        PIC 9(09) COMP VALUE 0.
+002620*-----------------------------------------------------------*
+002630* ELF-SCHEDULING INTERFACE FEED FIELDS.
+002640*-----------------------------------------------------------*
+002650 77  INTERFACE-FILE-STATUS       PIC X(02) VALUE SPACES.
+002660     88  INTERFACE-FILE-OK                 VALUE "00".
+002670*
+002680 PROCEDURE DIVISION.
+002690*-----------------------------------------------------------*
+002700* 0000-MAIN-PARA - CONTROLS THE OVERALL FLOW OF THE RUN.
+002710*-----------------------------------------------------------*
+002720 0000-MAIN-PARA.
+002730     PERFORM 0050-OPEN-ROUTE-FILE-RTN
+002740         THRU 0050-EXIT
+002750     PERFORM 0100-OPEN-CONTROL-RTN
+002760         THRU 0100-EXIT
+002770     PERFORM 0200-CHECK-CHECKPOINT-RTN
+002780         THRU 0200-EXIT
+002790     PERFORM 0085-OPEN-CHECKPOINT-RTN
+002800         THRU 0085-EXIT
+002810     PERFORM 0065-OPEN-STATS-RTN
+002820         THRU 0065-EXIT
+002830     PERFORM 0070-OPEN-AUDIT-LOG-RTN
+002840         THRU 0070-EXIT
+002850     PERFORM 0075-OPEN-REJECT-RTN
+002860         THRU 0075-EXIT
+002870     PERFORM 0080-OPEN-INTERFACE-RTN
+002880         THRU 0080-EXIT
+002890     PERFORM 1100-READ-CONTROL-RTN
+002900         THRU 1100-EXIT
+002910     PERFORM 0300-SKIP-COMPLETED-BLDGS-RTN
+002920         THRU 0300-EXIT
+002930     PERFORM 1000-PROCESS-ONE-BLDG-RTN
+002940         THRU 1000-EXIT
+002950         UNTIL CONTROL-EOF
+002960     PERFORM 7000-WRITE-FINAL-CHECKPOINT-RTN
+002970         THRU 7000-EXIT
+002980     PERFORM 7700-WRITE-AUDIT-LOG-RTN
+002990         THRU 7700-EXIT
+003000     PERFORM 8000-DISPLAY-GRAND-TOTAL-RTN
+003010         THRU 8000-EXIT
+003020     PERFORM 0900-CLOSE-CONTROL-RTN
+003030         THRU 0900-EXIT
+003040     PERFORM 0950-CLOSE-ROUTE-FILE-RTN
+003050         THRU 0950-EXIT
+003060     PERFORM 0965-CLOSE-STATS-RTN
+003070         THRU 0965-EXIT
+003080     PERFORM 0970-CLOSE-AUDIT-LOG-RTN
+003090         THRU 0970-EXIT
+003100     PERFORM 0975-CLOSE-REJECT-RTN
+003110         THRU 0975-EXIT
+003120     PERFORM 0980-CLOSE-INTERFACE-RTN
+003130         THRU 0980-EXIT
+003140     PERFORM 0985-CLOSE-CHECKPOINT-RTN
+003150         THRU 0985-EXIT
+003160     PERFORM 8100-SET-RETURN-CODE-RTN
+003170         THRU 8100-EXIT
+003180     STOP RUN.
+003190*
+003200*-----------------------------------------------------------*
+003210* 0050-OPEN-ROUTE-FILE-RTN - OPENS THE INDEXED ROUTE-FILE FOR
+003220* RANDOM RETRIEVAL BY BUILDING ID AND ROUTE DATE.
+003230*-----------------------------------------------------------*
+003240 0050-OPEN-ROUTE-FILE-RTN.
+003250     OPEN INPUT ROUTE-FILE
+003260     IF NOT FILE-OK
+003270         DISPLAY "ERROR OPENING ROUTE FILE. STATUS: "
+003280             FILE-STATUS
+003290         MOVE 8 TO RETURN-CODE
+003300         STOP RUN
+003310     END-IF.
+003320 0050-EXIT.
+003330     EXIT.
+003340*
+003350*-----------------------------------------------------------*
+003360* 0065-OPEN-STATS-RTN - OPENS THE PER-BUILDING STATS FEED FOR
+003370* THE REPORT STEP. ON A CHECKPOINT RESTART THE BUILDINGS
+003380* ALREADY REPORTED COMPLETE ARE NOT REPROCESSED (SEE
+003390* 0300-SKIP-COMPLETED-BLDGS-RTN), SO THEIR STATS RECORDS FROM
+003400* THE INTERRUPTED RUN MUST SURVIVE - THE FILE IS OPENED FOR
+003410* EXTEND (APPEND) RATHER THAN OUTPUT (TRUNCATE) IN THAT CASE.
+003420* A FRESH, NON-RESTART RUN STILL OPENS FOR OUTPUT, BUT THAT
+003430* ALONE DOES NOT TRUNCATE STATFILE - IT IS A DISP=MOD CATALOGED
+003440* DATASET, AND MOD FORCES OUTPUT PROCESSING TO POSITION PAST
+003450* THE LAST RECORD NO MATTER WHAT OPEN MODE THE PROGRAM ASKS
+003460* FOR. THE HOUSEKEEP STEP AHEAD OF VALIDATE IN DAY01.JCL
+003470* DELETES STATFILE (AND ITS SIBLING DATASETS) BEFORE A FRESH
+003480* SUBMISSION OF THE JOB, SO OPEN OUTPUT HERE IS CREATING A NEW,
+003490* EMPTY DATASET RATHER THAN TRUNCATING AN EXISTING ONE; ON A
+003500* RESTART, MVS SKIPS HOUSEKEEP ENTIRELY SO THE OLD RUN'S
+003510* RECORDS ARE STILL THERE FOR OPEN EXTEND TO APPEND ONTO.
+003520*-----------------------------------------------------------*
+003530 0065-OPEN-STATS-RTN.
+003540     IF D01-RESTART-RUN
+003550         OPEN EXTEND STATS-FILE
+003560         IF NOT STATS-FILE-OK
+003570             OPEN OUTPUT STATS-FILE
+003580         END-IF
+003590     ELSE
+003600         OPEN OUTPUT STATS-FILE
+003610     END-IF
+003620     IF NOT STATS-FILE-OK
+003630         DISPLAY "ERROR OPENING STATS FILE. STATUS: "
+003640             STATS-FILE-STATUS
+003650         MOVE 8 TO RETURN-CODE
+003660         STOP RUN
+003670     END-IF.
+003680 0065-EXIT.
+003690     EXIT.
+003700*
+003710*-----------------------------------------------------------*
+003720* 0070-OPEN-AUDIT-LOG-RTN - OPENS THE AUDIT LOG FOR APPEND (A
+003730* NEW RECORD IS ADDED TO THE END ON EVERY RUN - THE LOG IS
+003740* NEVER TRUNCATED) AND CAPTURES THE RUN'S START TIMESTAMP.
+003750*-----------------------------------------------------------*
+003760 0070-OPEN-AUDIT-LOG-RTN.
+003770     ACCEPT D01-START-DATE FROM DATE YYYYMMDD
+003780     ACCEPT D01-START-TIME FROM TIME
+003790     OPEN EXTEND AUDIT-LOG-FILE
+003800     IF NOT AUDIT-LOG-OK
+003810         OPEN OUTPUT AUDIT-LOG-FILE
+003820     END-IF
+003830     IF NOT AUDIT-LOG-OK
+003840         DISPLAY "ERROR OPENING AUDIT LOG FILE. STATUS: "
+003850             AUDIT-LOG-STATUS
+003860         MOVE 8 TO RETURN-CODE
+003870         STOP RUN
+003880     END-IF.
+003890 0070-EXIT.
+003900     EXIT.
+003910*
+003920*-----------------------------------------------------------*
+003930* 0075-OPEN-REJECT-RTN - OPENS THE REJECT REPORT FOR THE WHOLE
+003940* RUN (ONE FILE ACROSS ALL BUILDINGS, NOT ONE PER BUILDING -
+003950* EACH RECORD CARRIES REJ-BUILDING-ID SO A REJECT CAN STILL BE
+003960* ATTRIBUTED TO ITS BUILDING). SAME RESTART-VS-FRESH-RUN
+003970* REASONING AS 0065-OPEN-STATS-RTN, INCLUDING RELYING ON
+003980* HOUSEKEEP, NOT THIS PARAGRAPH'S OWN OPEN OUTPUT, TO EMPTY
+003990* REJFILE AHEAD OF A FRESH RUN.
+004000*-----------------------------------------------------------*
+004010 0075-OPEN-REJECT-RTN.
+004020     IF D01-RESTART-RUN
+004030         OPEN EXTEND REJECT-FILE
+004040         IF NOT REJECT-FILE-OK
+004050             OPEN OUTPUT REJECT-FILE
+004060         END-IF
+004070     ELSE
+004080         OPEN OUTPUT REJECT-FILE
+004090     END-IF
+004100     IF NOT REJECT-FILE-OK
+004110         DISPLAY "ERROR OPENING REJECT FILE. STATUS: "
+004120             REJECT-FILE-STATUS
+004130         MOVE 8 TO RETURN-CODE
+004140         STOP RUN
+004150     END-IF.
+004160 0075-EXIT.
+004170     EXIT.
+004180*
+004190*-----------------------------------------------------------*
+004200* 0080-OPEN-INTERFACE-RTN - OPENS THE FIXED-FORMAT OUTPUT FEED
+004210* THAT CARRIES EACH BUILDING'S FINAL FLOOR TO THE DOWNSTREAM
+004220* ELF-SCHEDULING JOB. SAME RESTART-VS-FRESH-RUN REASONING AS
+004230* 0065-OPEN-STATS-RTN: EXTEND (APPEND) ON A RESTART SO
+004240* COMPLETED BUILDINGS' RECORDS SURVIVE, OUTPUT ON A FRESH RUN
+004250* AGAINST WHAT HOUSEKEEP LEFT AS A FRESHLY DELETED, EMPTY
+004260* IFFILE.
+004270*-----------------------------------------------------------*
+004280 0080-OPEN-INTERFACE-RTN.
+004290     IF D01-RESTART-RUN
+004300         OPEN EXTEND INTERFACE-FILE
+004310         IF NOT INTERFACE-FILE-OK
+004320             OPEN OUTPUT INTERFACE-FILE
+004330         END-IF
+004340     ELSE
+004350         OPEN OUTPUT INTERFACE-FILE
+004360     END-IF
+004370     IF NOT INTERFACE-FILE-OK
+004380         DISPLAY "ERROR OPENING INTERFACE FILE. STATUS: "
+004390             INTERFACE-FILE-STATUS
+004400         MOVE 8 TO RETURN-CODE
+004410         STOP RUN
+004420     END-IF.
+004430 0080-EXIT.
+004440     EXIT.
+004450*
+004460*-----------------------------------------------------------*
+004470* 0085-OPEN-CHECKPOINT-RTN - OPENS CHECKPOINT-FILE AS AN
+004480* APPEND-ONLY LOG FOR THE WHOLE RUN, RATHER THAN REOPENING IT
+004490* FOR OUTPUT EVERY TIME A RECORD IS WRITTEN. SAME
+004500* RESTART-VS-FRESH-RUN REASONING AS 0065-OPEN-STATS-RTN:
+004510* EXTEND (APPEND) ON A RESTART SO THE RECORDS
+004520* 0200-CHECK-CHECKPOINT-RTN ALREADY READ STAY ON FILE, OUTPUT
+004530* ON A FRESH RUN AGAINST WHAT HOUSEKEEP LEFT AS A FRESHLY
+004540* DELETED, EMPTY CKPTFILE. 3200-WRITE-CHECKPOINT-RTN AND
+004550* 7000-WRITE-FINAL-CHECKPOINT-RTN EACH ADD ONE RECORD TO THIS
+004560* LOG RATHER THAN REPLACING A SINGLE ONE, SO THE LATEST RECORD
+004570* - NOT THE FIRST - IS THE ONE THAT REFLECTS WHERE THE RUN
+004580* ACTUALLY STANDS.
+004590*-----------------------------------------------------------*
+004600 0085-OPEN-CHECKPOINT-RTN.
+004610     IF D01-RESTART-RUN
+004620         OPEN EXTEND CHECKPOINT-FILE
+004630         IF NOT CHECKPOINT-OK
+004640             OPEN OUTPUT CHECKPOINT-FILE
+004650         END-IF
+004660     ELSE
+004670         OPEN OUTPUT CHECKPOINT-FILE
+004680     END-IF
+004690     IF NOT CHECKPOINT-OK
+004700         DISPLAY "ERROR OPENING CHECKPOINT FILE. STATUS: "
+004710             CHECKPOINT-STATUS
+004720         MOVE 8 TO RETURN-CODE
+004730         STOP RUN
+004740     END-IF.
+004750 0085-EXIT.
+004760     EXIT.
+004770*
+004780*-----------------------------------------------------------*
+004790* 0100-OPEN-CONTROL-RTN - OPENS THE LIST OF BUILDING ID/DATE
+004800* KEYS TO BE PROCESSED THIS RUN.
+004810*-----------------------------------------------------------*
+004820 0100-OPEN-CONTROL-RTN.
+004830     OPEN INPUT CONTROL-FILE
+004840     IF NOT CONTROL-OK
+004850         DISPLAY "ERROR OPENING CONTROL FILE. STATUS: "
+004860             CONTROL-FILE-STATUS
+004870         MOVE 8 TO RETURN-CODE
+004880         STOP RUN
+004890     END-IF.
+004900 0100-EXIT.
+004910     EXIT.
+004920*
+004930*-----------------------------------------------------------*
+004940* 0200-CHECK-CHECKPOINT-RTN - LOOKS FOR A CHECKPOINT LEFT BY
+004950* A PRIOR, INCOMPLETE RUN AND RESTORES THE GRAND TOTAL AND
+004960* THE BUILDING INDEX SO THIS RUN CAN RESUME. CHECKPOINT-FILE IS
+004970* AN APPEND-ONLY LOG - ONE RECORD PER BUILDING PLUS A FINAL
+004980* COMPLETION RECORD - SO THE RESTART DECISION MUST COME FROM
+004990* THE LAST RECORD ON FILE, NOT THE FIRST; THIS PARAGRAPH READS
+005000* EVERY RECORD IN THE FILE, LETTING EACH ONE OVERWRITE THE
+005010* DECISION MADE BY THE RECORD BEFORE IT.
+005020*-----------------------------------------------------------*
+005030 0200-CHECK-CHECKPOINT-RTN.
+005040     OPEN INPUT CHECKPOINT-FILE
+005050     IF CHECKPOINT-OK
+005060         PERFORM 0210-READ-CHECKPOINT-RTN
+005070             THRU 0210-EXIT
+005080             UNTIL CHECKPOINT-EOF
+005090         CLOSE CHECKPOINT-FILE
+005100     END-IF.
+005110 0200-EXIT.
+005120     EXIT.
+005130*
+005140*-----------------------------------------------------------*
+005150* 0210-READ-CHECKPOINT-RTN - READS ONE CHECKPOINT RECORD AND
+005160* REFRESHES THE RESTART DECISION FROM IT. A TRAILING
+005170* CKPT-COMPLETE RECORD CLEARS D01-RESTART-RUN AGAIN SO A
+005180* CHECKPOINT LOG LEFT BEHIND BY A RUN THAT FINISHED CLEAN IS
+005190* NOT MISTAKEN FOR AN UNFINISHED ONE - IN THAT CASE THE
+005200* RUN-WIDE COUNTERS ARE LEFT ALONE TOO, SINCE A FRESH RUN
+005210* STARTS THEM OVER AT ZERO RATHER THAN CARRYING FORWARD THE
+005220* PRIOR, ALREADY-COMPLETE RUN'S TOTALS. ON A CKPT-ACTIVE
+005230* RECORD, EVERY RUN-WIDE COUNTER IS RESTORED ALONGSIDE THE
+005240* BUILDING INDEX AND GRAND TOTAL SO THE RESTARTED RUN'S FINAL
+005250* AUDIT LOG RECORD, DISPLAY TOTALS AND RETURN CODE ALL REFLECT
+005260* THE WHOLE RUN, NOT JUST THE BUILDINGS PROCESSED AFTER THE
+005270* RESTART.
+005280*-----------------------------------------------------------*
+005290 0210-READ-CHECKPOINT-RTN.
+005300     READ CHECKPOINT-FILE
+005310         AT END
+005320             CONTINUE
+005330         NOT AT END
+005340             IF CKPT-ACTIVE
+005350                 SET D01-RESTART-RUN TO TRUE
+005360                 MOVE CKPT-BUILDING-INDEX TO D01-BUILDING-INDEX
+005370                 MOVE CKPT-GRAND-TOTAL TO D01-GRAND-TOTAL
+005380                 MOVE CKPT-TOTAL-CHAR-COUNT
+005390                     TO D01-TOTAL-CHAR-COUNT
+005400                 MOVE CKPT-TOTAL-REJECT-COUNT
+005410                     TO D01-TOTAL-REJECT-COUNT
+005420                 MOVE CKPT-MISSING-ROUTE-COUNT
+005430                     TO D01-MISSING-ROUTE-COUNT
+005440                 MOVE CKPT-ROUTE-TRUNCATED-COUNT
+005450                     TO D01-ROUTE-TRUNCATED-COUNT
+005460                 MOVE CKPT-ROUTE-ERROR-SW TO D01-ROUTE-ERROR-SW
+005470             ELSE
+005480                 MOVE "N" TO D01-RESTART-SW
+005490             END-IF
+005500     END-READ.
+005510 0210-EXIT.
+005520     EXIT.
+005530*
+005540*-----------------------------------------------------------*
+005550* 0300-SKIP-COMPLETED-BLDGS-RTN - ON A RESTART, RE-READS AND
+005560* DISCARDS THE CONTROL RECORDS FOR BUILDINGS ALREADY REPORTED
+005570* COMPLETE, LEAVING THE NEXT UNPROCESSED BUILDING'S CONTROL
+005580* RECORD LOADED FOR 1000-PROCESS-ONE-BLDG-RTN TO PICK UP.
+005590*-----------------------------------------------------------*
+005600 0300-SKIP-COMPLETED-BLDGS-RTN.
+005610     IF D01-RESTART-RUN
+005620         PERFORM 1100-READ-CONTROL-RTN
+005630             THRU 1100-EXIT
+005640             UNTIL D01-CURRENT-BUILDING-NUM > D01-BUILDING-INDEX
+005650                 OR CONTROL-EOF
+005660     END-IF.
+005670 0300-EXIT.
+005680     EXIT.
+005690*
+005700*-----------------------------------------------------------*
+005710* 0900-CLOSE-CONTROL-RTN - CLOSES THE BUILDING CONTROL FILE.
+005720*-----------------------------------------------------------*
+005730 0900-CLOSE-CONTROL-RTN.
+005740     CLOSE CONTROL-FILE.
+005750 0900-EXIT.
+005760     EXIT.
+005770*
+005780*-----------------------------------------------------------*
+005790* 0950-CLOSE-ROUTE-FILE-RTN - CLOSES THE INDEXED ROUTE-FILE.
+005800*-----------------------------------------------------------*
+005810 0950-CLOSE-ROUTE-FILE-RTN.
+005820     CLOSE ROUTE-FILE.
+005830 0950-EXIT.
+005840     EXIT.
+005850*
+005860*-----------------------------------------------------------*
+005870* 0965-CLOSE-STATS-RTN - CLOSES THE PER-BUILDING STATS FEED.
+005880*-----------------------------------------------------------*
+005890 0965-CLOSE-STATS-RTN.
+005900     CLOSE STATS-FILE.
+005910 0965-EXIT.
+005920     EXIT.
+005930*
+005940*-----------------------------------------------------------*
+005950* 0970-CLOSE-AUDIT-LOG-RTN - CLOSES THE AUDIT LOG FILE.
+005960*-----------------------------------------------------------*
+005970 0970-CLOSE-AUDIT-LOG-RTN.
+005980     CLOSE AUDIT-LOG-FILE.
+005990 0970-EXIT.
+006000     EXIT.
+006010*
+006020*-----------------------------------------------------------*
+006030* 0975-CLOSE-REJECT-RTN - CLOSES THE REJECT REPORT.
+006040*-----------------------------------------------------------*
+006050 0975-CLOSE-REJECT-RTN.
+006060     CLOSE REJECT-FILE.
+006070 0975-EXIT.
+006080     EXIT.
+006090*
+006100*-----------------------------------------------------------*
+006110* 0980-CLOSE-INTERFACE-RTN - CLOSES THE ELF-SCHEDULING
+006120* INTERFACE FEED.
+006130*-----------------------------------------------------------*
+006140 0980-CLOSE-INTERFACE-RTN.
+006150     CLOSE INTERFACE-FILE.
+006160 0980-EXIT.
+006170     EXIT.
+006180*
+006190*-----------------------------------------------------------*
+006200* 0985-CLOSE-CHECKPOINT-RTN - CLOSES THE CHECKPOINT LOG.
+006210*-----------------------------------------------------------*
+006220 0985-CLOSE-CHECKPOINT-RTN.
+006230     CLOSE CHECKPOINT-FILE.
+006240 0985-EXIT.
+006250     EXIT.
+006260*
+006270*-----------------------------------------------------------*
+006280* 1000-PROCESS-ONE-BLDG-RTN - PULLS ONE BUILDING'S ROUTE
+006290* RECORD BY KEY, RUNS IT TO COMPLETION, REPORTS ITS FLOOR,
+006300* ADDS IT TO THE GRAND TOTAL, AND ADVANCES TO THE NEXT
+006310* CONTROL RECORD.
+006320*-----------------------------------------------------------*
+006330 1000-PROCESS-ONE-BLDG-RTN.
+006340     MOVE D01-CURRENT-BUILDING-NUM TO D01-BUILDING-INDEX
+006350     MOVE 0 TO FLOOR
+006360     MOVE 0 TO D01-CHAR-COUNT
+006370     MOVE 0 TO D01-REJECT-COUNT
+006380     MOVE "N" TO D01-BASEMENT-SW
+006390     MOVE 0 TO D01-BASEMENT-POSITION
+006400     MOVE 0 TO D01-MAX-FLOOR
+006410     MOVE 0 TO D01-MIN-FLOOR
+006420     MOVE 0 TO D01-FLOOR-UP-COUNT
+006430     MOVE 0 TO D01-FLOOR-DOWN-COUNT
+006440     PERFORM 2000-READ-ROUTE-RTN
+006450         THRU 2000-EXIT
+006460     IF FILE-OK
+006470         PERFORM 3100-PROCESS-BLOCK-RTN
+006480             THRU 3100-EXIT
+006490         PERFORM 7500-DISPLAY-BLDG-RESULTS-RTN
+006500             THRU 7500-EXIT
+006510         PERFORM 7650-WRITE-STATS-RTN
+006520             THRU 7650-EXIT
+006530         PERFORM 7800-WRITE-INTERFACE-RTN
+006540             THRU 7800-EXIT
+006550         ADD FLOOR TO D01-GRAND-TOTAL
+006560         ADD D01-CHAR-COUNT TO D01-TOTAL-CHAR-COUNT
+006570         ADD D01-REJECT-COUNT TO D01-TOTAL-REJECT-COUNT
+006580         PERFORM 3200-WRITE-CHECKPOINT-RTN
+006590             THRU 3200-EXIT
+006600     END-IF
+006610     PERFORM 1100-READ-CONTROL-RTN
+006620         THRU 1100-EXIT.
+006630 1000-EXIT.
+006640     EXIT.
+006650*
+006660*-----------------------------------------------------------*
+006670* 1100-READ-CONTROL-RTN - READS THE NEXT BUILDING ID/DATE KEY
+006680* FROM THE CONTROL FILE.
+006690*-----------------------------------------------------------*
+006700 1100-READ-CONTROL-RTN.
+006710     READ CONTROL-FILE
+006720         AT END
+006730             SET CONTROL-EOF TO TRUE
+006740         NOT AT END
+006750             ADD 1 TO D01-CURRENT-BUILDING-NUM
+006760     END-READ.
+006770 1100-EXIT.
+006780     EXIT.
+006790*
+006800*-----------------------------------------------------------*
+006810* 2000-READ-ROUTE-RTN - RANDOMLY READS THE ROUTE-FILE FOR THE
+006820* CURRENT BUILDING ID AND ROUTE DATE.
+006830*-----------------------------------------------------------*
+006840 2000-READ-ROUTE-RTN.
+006850     MOVE CTL-BUILDING-ID TO RTE-BUILDING-ID
+006860     MOVE CTL-ROUTE-DATE TO RTE-ROUTE-DATE
+006870     READ ROUTE-FILE
+006880         INVALID KEY
+006890             DISPLAY "NO ROUTE ON FILE FOR BUILDING "
+006900                 CTL-BUILDING-ID " DATE " CTL-ROUTE-DATE
+006910             ADD 1 TO D01-MISSING-ROUTE-COUNT
+006920     END-READ
+006930     IF NOT FILE-OK AND NOT FILE-KEY-NOT-FOUND
+006940         SET D01-ROUTE-HARD-ERROR TO TRUE
+006950     END-IF.
+006960 2000-EXIT.
+006970     EXIT.
+006980*
+006990*-----------------------------------------------------------*
+007000* 3100-PROCESS-BLOCK-RTN - TRIMS TRAILING BLANK FILL FROM THE
+007010* DIRECTIVE STRING, THEN WALKS IT ONE CHARACTER AT A TIME,
+007020* DISPATCHING EACH DIRECTIVE.
+007030*-----------------------------------------------------------*
+007040 3100-PROCESS-BLOCK-RTN.
+007050     MOVE 4096 TO D01-RECORD-LENGTH
+007060     PERFORM 3150-TRIM-BLOCK-RTN
+007070         THRU 3150-EXIT
+007080         VARYING D01-RECORD-LENGTH FROM 4096 BY -1
+007090         UNTIL D01-RECORD-LENGTH = 0
+007100             OR RTE-DIRECTIVES(D01-RECORD-LENGTH:1) NOT = SPACE
+007110     IF D01-RECORD-LENGTH = 4096
+007120         DISPLAY "WARNING - ROUTE FOR BUILDING "
+007130             RTE-BUILDING-ID
+007140             " FILLS THE 4096-CHARACTER DIRECTIVE FIELD - "
+007150             "POSSIBLE TRUNCATION"
+007160         ADD 1 TO D01-ROUTE-TRUNCATED-COUNT
+007170     END-IF
+007180     PERFORM 4000-PROCESS-STEP-RTN
+007190         THRU 4000-EXIT
+007200         VARYING D01-BUFFER-INDEX FROM 1 BY 1
+007210         UNTIL D01-BUFFER-INDEX > D01-RECORD-LENGTH.
+007220 3100-EXIT.
+007230     EXIT.
+007240*
+007250*-----------------------------------------------------------*
+007260* 3150-TRIM-BLOCK-RTN - BODY OF THE TRAILING-BLANK SCAN ABOVE.
+007270* THE VARYING CLAUSE DOES ALL THE WORK; THIS PARAGRAPH HAS
+007280* NOTHING LEFT TO DO EACH PASS.
+007290*-----------------------------------------------------------*
+007300 3150-TRIM-BLOCK-RTN.
+007310     CONTINUE.
+007320 3150-EXIT.
+007330     EXIT.
+007340*
+007350*-----------------------------------------------------------*
+007360* 3200-WRITE-CHECKPOINT-RTN - APPENDS A RECORD TO THE
+007370* CHECKPOINT LOG ONCE A BUILDING COMPLETES, SO A RESTARTED
+007380* RUN RESUMES AT THE NEXT BUILDING INSTEAD OF REPROCESSING
+007390* BUILDINGS ALREADY REPORTED. CHECKPOINT-FILE IS OPENED ONCE
+007400* FOR THE WHOLE RUN BY 0085-OPEN-CHECKPOINT-RTN, SO THIS
+007410* PARAGRAPH ONLY WRITES. THE RUN-WIDE COUNTERS ARE CARRIED ON
+007420* EVERY RECORD, NOT JUST THE BUILDING INDEX AND GRAND TOTAL, SO
+007430* A RESTART PICKS THEM BACK UP TOO - SEE
+007440* 0210-READ-CHECKPOINT-RTN.
+007450*-----------------------------------------------------------*
+007460 3200-WRITE-CHECKPOINT-RTN.
+007470     SET CKPT-ACTIVE TO TRUE
+007480     MOVE FLOOR TO CKPT-FLOOR
+007490     MOVE D01-CHAR-COUNT TO CKPT-CHAR-COUNT
+007500     MOVE D01-BUILDING-INDEX TO CKPT-BUILDING-INDEX
+007510     MOVE D01-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+007520     MOVE D01-TOTAL-CHAR-COUNT TO CKPT-TOTAL-CHAR-COUNT
+007530     MOVE D01-TOTAL-REJECT-COUNT TO CKPT-TOTAL-REJECT-COUNT
+007540     MOVE D01-MISSING-ROUTE-COUNT TO CKPT-MISSING-ROUTE-COUNT
+007550     MOVE D01-ROUTE-TRUNCATED-COUNT
+007560         TO CKPT-ROUTE-TRUNCATED-COUNT
+007570     MOVE D01-ROUTE-ERROR-SW TO CKPT-ROUTE-ERROR-SW
+007580     WRITE CHECKPOINT-RECORD.
+007590 3200-EXIT.
+007600     EXIT.
+007610*
+007620*-----------------------------------------------------------*
+007630* 4000-PROCESS-STEP-RTN - APPLIES ONE DIRECTIVE, AT THE
+007640* CURRENT BUFFER POSITION, TO FLOOR.
+007650*-----------------------------------------------------------*
+007660 4000-PROCESS-STEP-RTN.
+007670     ADD 1 TO D01-CHAR-COUNT
+007680     EVALUATE RTE-DIRECTIVES(D01-BUFFER-INDEX:1)
+007690         WHEN "("
+007700             PERFORM 4100-FLOOR-UP-RTN
+007710                 THRU 4100-EXIT
+007720         WHEN ")"
+007730             PERFORM 4200-FLOOR-DOWN-RTN
+007740                 THRU 4200-EXIT
+007750         WHEN OTHER
+007760             PERFORM 4300-REJECT-CHAR-RTN
+007770                 THRU 4300-EXIT
+007780     END-EVALUATE.
+007790 4000-EXIT.
+007800     EXIT.
+007810*
+007820*-----------------------------------------------------------*
+007830* 4100-FLOOR-UP-RTN - APPLIES AN UP MOVE AND TRACKS THE
+007840* HIGHEST FLOOR REACHED FOR THE EOD REPORT.
+007850*-----------------------------------------------------------*
+007860 4100-FLOOR-UP-RTN.
+007870     ADD 1 TO FLOOR
+007880     ADD 1 TO D01-FLOOR-UP-COUNT
+007890     IF FLOOR > D01-MAX-FLOOR
+007900         MOVE FLOOR TO D01-MAX-FLOOR
+007910     END-IF.
+007920 4100-EXIT.
+007930     EXIT.
+007940*
+007950*-----------------------------------------------------------*
+007960* 4200-FLOOR-DOWN-RTN - APPLIES A DOWN MOVE, TRACKS THE LOWEST
+007970* FLOOR REACHED FOR THE EOD REPORT, AND ON THE STEP THAT FIRST
+007980* TAKES FLOOR NEGATIVE, LATCHES THE CHARACTER POSITION FOR THE
+007990* PART TWO BASEMENT-ENTRY REPORT.
+008000*-----------------------------------------------------------*
+008010 4200-FLOOR-DOWN-RTN.
+008020     SUBTRACT 1 FROM FLOOR
+008030     ADD 1 TO D01-FLOOR-DOWN-COUNT
+008040     IF FLOOR < D01-MIN-FLOOR
+008050         MOVE FLOOR TO D01-MIN-FLOOR
+008060     END-IF
+008070     IF FLOOR < 0 AND NOT D01-BASEMENT-FOUND
+008080         SET D01-BASEMENT-FOUND TO TRUE
+008090         MOVE D01-CHAR-COUNT TO D01-BASEMENT-POSITION
+008100     END-IF.
+008110 4200-EXIT.
+008120     EXIT.
+008130*
+008140*-----------------------------------------------------------*
+008150* 4300-REJECT-CHAR-RTN - LOGS A CHARACTER THAT IS NEITHER
+008160* "(" NOR ")" TO THE REJECT REPORT, WITH ITS BUILDING AND
+008170* POSITION, SO A BAD ROUTE RECORD DOES NOT SILENTLY CHANGE
+008180* SANTA'S FLOOR - THE REPORT NOW SPANS EVERY BUILDING IN THE
+008190* RUN, NOT JUST THE LAST ONE, SO THE BUILDING ID GOES ON EVERY
+008200* RECORD.
+008210*-----------------------------------------------------------*
+008220 4300-REJECT-CHAR-RTN.
+008230     ADD 1 TO D01-REJECT-COUNT
+008240     MOVE RTE-BUILDING-ID TO REJ-BUILDING-ID
+008250     MOVE RTE-DIRECTIVES(D01-BUFFER-INDEX:1) TO REJ-CHARACTER
+008260     MOVE D01-CHAR-COUNT TO REJ-POSITION
+008270     WRITE REJECT-RECORD.
+008280 4300-EXIT.
+008290     EXIT.
+008300*
+008310*-----------------------------------------------------------*
+008320* 7000-WRITE-FINAL-CHECKPOINT-RTN - APPENDS A FINAL RECORD
+008330* MARKING THE CHECKPOINT COMPLETE ONCE ALL BUILDINGS HAVE BEEN
+008340* PROCESSED, SO A LATER FRESH RUN DOES NOT MISTAKE THE LOG FOR
+008350* AN UNFINISHED RESTART.
+008360*-----------------------------------------------------------*
+008370 7000-WRITE-FINAL-CHECKPOINT-RTN.
+008380     SET CKPT-COMPLETE TO TRUE
+008390     MOVE FLOOR TO CKPT-FLOOR
+008400     MOVE D01-CHAR-COUNT TO CKPT-CHAR-COUNT
+008410     MOVE D01-BUILDING-INDEX TO CKPT-BUILDING-INDEX
+008420     MOVE D01-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+008430     MOVE D01-TOTAL-CHAR-COUNT TO CKPT-TOTAL-CHAR-COUNT
+008440     MOVE D01-TOTAL-REJECT-COUNT TO CKPT-TOTAL-REJECT-COUNT
+008450     MOVE D01-MISSING-ROUTE-COUNT TO CKPT-MISSING-ROUTE-COUNT
+008460     MOVE D01-ROUTE-TRUNCATED-COUNT
+008470         TO CKPT-ROUTE-TRUNCATED-COUNT
+008480     MOVE D01-ROUTE-ERROR-SW TO CKPT-ROUTE-ERROR-SW
+008490     WRITE CHECKPOINT-RECORD.
+008500 7000-EXIT.
+008510     EXIT.
+008520*
+008530*-----------------------------------------------------------*
+008540* 7500-DISPLAY-BLDG-RESULTS-RTN - END OF BUILDING REPORTING.
+008550*-----------------------------------------------------------*
+008560 7500-DISPLAY-BLDG-RESULTS-RTN.
+008570     DISPLAY "Building: " RTE-BUILDING-ID
+008580         " Date: " RTE-ROUTE-DATE
+008590     DISPLAY "  Santa ends on floor: " FLOOR
+008600     IF D01-BASEMENT-FOUND
+008610         DISPLAY "  Santa first enters the basement at "
+008620             "position: " D01-BASEMENT-POSITION
+008630     ELSE
+008640         DISPLAY "  Santa never enters the basement"
+008650     END-IF
+008660     DISPLAY "  Characters rejected: " D01-REJECT-COUNT.
+008670 7500-EXIT.
+008680     EXIT.
+008690*
+008700*-----------------------------------------------------------*
+008710* 7650-WRITE-STATS-RTN - WRITES THIS BUILDING'S COMPUTED
+008720* RESULTS TO STATS-FILE: BUILDING ID, ROUTE DATE, FINAL FLOOR,
+008730* HIGHEST AND LOWEST FLOOR REACHED, FLOOR-UP/FLOOR-DOWN MOVE
+008740* COUNTS, THE BASEMENT-ENTRY POSITION, AND THE REJECT COUNT -
+008750* EVERYTHING THE REPORT STEP NEEDS, SINCE IT NO LONGER SHARES
+008760* WORKING STORAGE WITH THIS STEP.
+008770*-----------------------------------------------------------*
+008780 7650-WRITE-STATS-RTN.
+008790     MOVE RTE-BUILDING-ID TO STA-BUILDING-ID
+008800     MOVE RTE-ROUTE-DATE TO STA-ROUTE-DATE
+008810     MOVE FLOOR TO STA-FINAL-FLOOR
+008820     MOVE D01-MAX-FLOOR TO STA-MAX-FLOOR
+008830     MOVE D01-MIN-FLOOR TO STA-MIN-FLOOR
+008840     MOVE D01-FLOOR-UP-COUNT TO STA-FLOOR-UP-COUNT
+008850     MOVE D01-FLOOR-DOWN-COUNT TO STA-FLOOR-DOWN-COUNT
+008860     MOVE D01-BASEMENT-SW TO STA-BASEMENT-SW
+008870     MOVE D01-BASEMENT-POSITION TO STA-BASEMENT-POSITION
+008880     MOVE D01-REJECT-COUNT TO STA-REJECT-COUNT
+008890     WRITE STATS-RECORD.
+008900 7650-EXIT.
+008910     EXIT.
+008920*
+008930*-----------------------------------------------------------*
+008940* 7700-WRITE-AUDIT-LOG-RTN - APPENDS ONE RECORD TO THE AUDIT
+008950* LOG FOR THIS RUN: START AND END TIMESTAMPS, THE FINAL
+008960* FILE-STATUS FROM ROUTE-FILE, AND THE TOTAL CHARACTERS
+008970* PROCESSED ACROSS ALL BUILDINGS - OUR ONLY PERSISTED RECORD
+008980* THAT A RUN ACTUALLY HAPPENED.
+008990*-----------------------------------------------------------*
+009000 7700-WRITE-AUDIT-LOG-RTN.
+009010     ACCEPT D01-END-DATE FROM DATE YYYYMMDD
+009020     ACCEPT D01-END-TIME FROM TIME
+009030     MOVE D01-START-DATE TO AUD-START-DATE
+009040     MOVE D01-START-TIME TO AUD-START-TIME
+009050     MOVE D01-END-DATE TO AUD-END-DATE
+009060     MOVE D01-END-TIME TO AUD-END-TIME
+009070     MOVE FILE-STATUS TO AUD-FINAL-FILE-STATUS
+009080     MOVE D01-TOTAL-CHAR-COUNT TO AUD-TOTAL-CHAR-COUNT
+009090     WRITE AUDIT-LOG-RECORD.
+009100 7700-EXIT.
+009110     EXIT.
+009120*
+009130*-----------------------------------------------------------*
+009140* 7800-WRITE-INTERFACE-RTN - WRITES ONE RECORD TO THE
+009150* ELF-SCHEDULING INTERFACE FEED FOR THIS BUILDING'S FINAL
+009160* FLOOR, REPLACING THE OLD PRACTICE OF COPY-PASTING THE
+009170* CONSOLE OUTPUT INTO THAT SYSTEM BY HAND.
+009180*-----------------------------------------------------------*
+009190 7800-WRITE-INTERFACE-RTN.
+009200     MOVE RTE-BUILDING-ID TO IF-BUILDING-ID
+009210     MOVE RTE-ROUTE-DATE TO IF-ROUTE-DATE
+009220     MOVE FLOOR TO IF-FINAL-FLOOR
+009230     WRITE INTERFACE-RECORD.
+009240 7800-EXIT.
+009250     EXIT.
+009260*
+009270*-----------------------------------------------------------*
+009280* 8000-DISPLAY-GRAND-TOTAL-RTN - COMBINED END OF RUN REPORT
+009290* ACROSS ALL BUILDINGS PROCESSED THIS RUN.
+009300*-----------------------------------------------------------*
+009310 8000-DISPLAY-GRAND-TOTAL-RTN.
+009320     DISPLAY "Combined grand total floor: " D01-GRAND-TOTAL
+009330     DISPLAY "Combined total rejects: " D01-TOTAL-REJECT-COUNT.
+009340 8000-EXIT.
+009350     EXIT.
+009360*
+009370*-----------------------------------------------------------*
+009380* 8100-SET-RETURN-CODE-RTN - SETS THE CONDITION CODE THIS
+009390* STEP HANDS BACK TO JCL: 0 MEANS EVERY BUILDING PROCESSED
+009400* CLEAN, 4 MEANS AT LEAST ONE CHARACTER WAS REJECTED OR AT
+009410* LEAST ONE BUILDING HAD NO ROUTE ON FILE (A WARNING THE
+009420* REPORT STEP SHOULD STILL RUN AGAINST, THE SAME SCORING
+009430* DAY01VAL GIVES A MISSING ROUTE), 8 MEANS ROUTE-FILE ITSELF
+009440* DID NOT END IN GOOD STANDING ON SOME BUILDING (SOME STATUS
+009450* OTHER THAN A SUCCESSFUL READ OR A NOT-FOUND KEY) AND THE
+009460* REPORT STEP SHOULD NOT BE TRUSTED TO RUN ON WHAT STATS-FILE
+009470* HOLDS. BOTH A MISSING ROUTE AND A HARD ROUTE-FILE ERROR ARE
+009480* JUDGED FROM RUN-WIDE SWITCHES (D01-MISSING-ROUTE-COUNT AND
+009490* D01-ROUTE-HARD-ERROR) SET BY 2000-READ-ROUTE-RTN AS EACH
+009500* BUILDING IS READ, RATHER THAN FILE-STATUS, WHICH ONLY EVER
+009510* HOLDS THE LAST BUILDING'S READ RESULT AND WOULD LET A LATER
+009520* CLEAN READ HIDE AN EARLIER HARD ERROR.
+009530*-----------------------------------------------------------*
+009540 8100-SET-RETURN-CODE-RTN.
+009550     IF D01-ROUTE-HARD-ERROR
+009560         MOVE 8 TO RETURN-CODE
+009570     ELSE
+009580         IF D01-TOTAL-REJECT-COUNT > 0
+009590             OR D01-MISSING-ROUTE-COUNT > 0
+009600             OR D01-ROUTE-TRUNCATED-COUNT > 0
+009610             MOVE 4 TO RETURN-CODE
+009620         ELSE
+009630             MOVE 0 TO RETURN-CODE
+009640         END-IF
+009650     END-IF.
+009660 8100-EXIT.
+009670     EXIT.
