@@ -0,0 +1,239 @@
+000010*-----------------------------------------------------------*
+000020* PROGRAM-ID: DAY01RPT
+000030*-----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     DAY01RPT.
+000060 AUTHOR.         R WHITMORE.
+000070 INSTALLATION.   CANDY CANE LANE DATA CENTER.
+000080 DATE-WRITTEN.   2026-08-08.
+000090 DATE-COMPILED.
+000100*-----------------------------------------------------------*
+000110* MODIFICATION HISTORY.
+000120*-----------------------------------------------------------*
+000130* DATE       INIT  DESCRIPTION
+000140* 2026-08-08 RW    ORIGINAL PROGRAM - REPORT STEP OF THE
+000150*                  THREE-STEP DAY 1 JOB (VALIDATE, COMPUTE,
+000160*                  REPORT). READS THE PER-BUILDING STATISTICS
+000170*                  LEFT BY THE COMPUTE STEP ON STATS-FILE AND
+000180*                  PRODUCES THE SAME PAGE-FORMATTED EOD REPORT
+000190*                  THAT USED TO BE WRITTEN INLINE BY THE
+000200*                  COMPUTE STEP, NOW AS ITS OWN RESTARTABLE
+000210*                  JOB STEP.
+000220*-----------------------------------------------------------*
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.    IBM-370.
+000270 OBJECT-COMPUTER.    IBM-370.
+000280 SPECIAL-NAMES.
+000290     CONSOLE IS CONSOLE-DEVICE.
+000300*
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT STATS-FILE
+000340         ASSIGN TO STATFILE
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS STATS-FILE-STATUS.
+000370     SELECT REPORT-FILE
+000380         ASSIGN TO RPTFILE
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS REPORT-FILE-STATUS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  STATS-FILE.
+000450     COPY "STATSREC.cpy".
+000460*
+000470 FD  REPORT-FILE.
+000480 01  REPORT-RECORD                   PIC X(132).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*-----------------------------------------------------------*
+000520* FILE STATUS AND SWITCHES.
+000530*-----------------------------------------------------------*
+000540 77  STATS-FILE-STATUS           PIC X(02) VALUE SPACES.
+000550     88  STATS-FILE-OK                     VALUE "00".
+000560     88  STATS-FILE-AT-EOF                 VALUE "10".
+000570 77  STATS-EOF-SW                PIC X(01) VALUE "N".
+000580     88  STATS-EOF                         VALUE "Y".
+000590 77  REPORT-FILE-STATUS          PIC X(02) VALUE SPACES.
+000600     88  REPORT-FILE-OK                    VALUE "00".
+000610*-----------------------------------------------------------*
+000620* RUN DATE.
+000630*-----------------------------------------------------------*
+000640 77  RPT-RUN-DATE                PIC 9(08) VALUE 0.
+000650*-----------------------------------------------------------*
+000660* EOD REPORT LINE LAYOUTS - EACH PADDED TO THE FULL 132-BYTE
+000670* REPORT-FILE RECORD LENGTH.
+000680*-----------------------------------------------------------*
+000690 01  RPT-BANNER-LINE.
+000700     05  FILLER                  PIC X(60)
+000710         VALUE "CANDY CANE LANE DATA CENTER - AOC 2015 DAY 1".
+000720     05  FILLER                  PIC X(72) VALUE SPACES.
+000730*
+000740 01  RPT-TITLE-LINE.
+000750     05  FILLER                  PIC X(60)
+000760         VALUE "END OF DAY ROUTE REPORT".
+000770     05  FILLER                  PIC X(72) VALUE SPACES.
+000780*
+000790 01  RPT-RUNDATE-LINE.
+000800     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000810     05  RPT-RUNDATE-VALUE       PIC 9(08).
+000820     05  FILLER                  PIC X(114) VALUE SPACES.
+000830*
+000840 01  RPT-BUILDING-LINE.
+000850     05  FILLER                  PIC X(14) VALUE "BUILDING ID: ".
+000860     05  RPT-BUILDING-ID         PIC X(10).
+000870     05  FILLER                  PIC X(10) VALUE "   DATE: ".
+000880     05  RPT-ROUTE-DATE          PIC 9(08).
+000890     05  FILLER                  PIC X(90) VALUE SPACES.
+000900*
+000910 01  RPT-STAT-LINE.
+000920     05  RPT-STAT-LABEL          PIC X(25).
+000930     05  RPT-STAT-VALUE          PIC -9(8).
+000940     05  FILLER                  PIC X(98) VALUE SPACES.
+000950*
+000960 PROCEDURE DIVISION.
+000970*-----------------------------------------------------------*
+000980* 0000-MAIN-PARA - CONTROLS THE OVERALL FLOW OF THE REPORT
+000990* STEP.
+001000*-----------------------------------------------------------*
+001010 0000-MAIN-PARA.
+001020     PERFORM 0100-OPEN-FILES-RTN
+001030         THRU 0100-EXIT
+001040     PERFORM 0200-WRITE-HEADING-RTN
+001050         THRU 0200-EXIT
+001060     PERFORM 1100-READ-STATS-RTN
+001070         THRU 1100-EXIT
+001080     PERFORM 2000-WRITE-BLDG-SECTION-RTN
+001090         THRU 2000-EXIT
+001100         UNTIL STATS-EOF
+001110     PERFORM 0900-CLOSE-FILES-RTN
+001120         THRU 0900-EXIT
+001130     PERFORM 8100-SET-RETURN-CODE-RTN
+001140         THRU 8100-EXIT
+001150     STOP RUN.
+001160*
+001170*-----------------------------------------------------------*
+001180* 0100-OPEN-FILES-RTN - OPENS STATS-FILE FOR INPUT AND
+001190* REPORT-FILE FOR OUTPUT.
+001200*-----------------------------------------------------------*
+001210 0100-OPEN-FILES-RTN.
+001220     OPEN INPUT STATS-FILE
+001230     IF NOT STATS-FILE-OK
+001240         DISPLAY "ERROR OPENING STATS FILE. STATUS: "
+001250             STATS-FILE-STATUS
+001255         MOVE 8 TO RETURN-CODE
+001260         STOP RUN
+001270     END-IF
+001280     OPEN OUTPUT REPORT-FILE
+001290     IF NOT REPORT-FILE-OK
+001300         DISPLAY "ERROR OPENING REPORT FILE. STATUS: "
+001310             REPORT-FILE-STATUS
+001315         MOVE 8 TO RETURN-CODE
+001320         STOP RUN
+001330     END-IF.
+001340 0100-EXIT.
+001350     EXIT.
+001360*
+001370*-----------------------------------------------------------*
+001380* 0200-WRITE-HEADING-RTN - WRITES THE REPORT BANNER, TITLE
+001390* AND RUN DATE ONCE AT THE TOP OF THE REPORT.
+001400*-----------------------------------------------------------*
+001410 0200-WRITE-HEADING-RTN.
+001420     ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+001430     MOVE RPT-BANNER-LINE TO REPORT-RECORD
+001440     WRITE REPORT-RECORD
+001450     MOVE RPT-TITLE-LINE TO REPORT-RECORD
+001460     WRITE REPORT-RECORD
+001470     MOVE RPT-RUN-DATE TO RPT-RUNDATE-VALUE
+001480     MOVE RPT-RUNDATE-LINE TO REPORT-RECORD
+001490     WRITE REPORT-RECORD
+001500     MOVE RPT-BANNER-LINE TO REPORT-RECORD
+001510     WRITE REPORT-RECORD.
+001520 0200-EXIT.
+001530     EXIT.
+001540*
+001550*-----------------------------------------------------------*
+001560* 0900-CLOSE-FILES-RTN - CLOSES STATS-FILE AND REPORT-FILE.
+001570*-----------------------------------------------------------*
+001580 0900-CLOSE-FILES-RTN.
+001590     CLOSE STATS-FILE
+001600     CLOSE REPORT-FILE.
+001610 0900-EXIT.
+001620     EXIT.
+001630*
+001640*-----------------------------------------------------------*
+001650* 1100-READ-STATS-RTN - READS THE NEXT BUILDING'S COMPUTED
+001660* STATISTICS FROM STATS-FILE.
+001670*-----------------------------------------------------------*
+001680 1100-READ-STATS-RTN.
+001690     READ STATS-FILE
+001700         AT END
+001710             SET STATS-EOF TO TRUE
+001720     END-READ.
+001730 1100-EXIT.
+001740     EXIT.
+001750*
+001760*-----------------------------------------------------------*
+001770* 2000-WRITE-BLDG-SECTION-RTN - WRITES ONE BUILDING'S SECTION
+001780* OF THE EOD REPORT: BUILDING ID, ROUTE DATE, FINAL FLOOR,
+001790* HIGHEST AND LOWEST FLOOR REACHED, AND SEPARATE FLOOR-UP AND
+001800* FLOOR-DOWN MOVE COUNTS - FINAL FLOOR ALONE DOES NOT SHOW
+001810* WHETHER SANTA HAD A ROUGH DAY BOUNCING BETWEEN THE PENTHOUSE
+001820* AND THE BASEMENT.
+001830*-----------------------------------------------------------*
+001840 2000-WRITE-BLDG-SECTION-RTN.
+001850     MOVE STA-BUILDING-ID TO RPT-BUILDING-ID
+001860     MOVE STA-ROUTE-DATE TO RPT-ROUTE-DATE
+001870     MOVE RPT-BUILDING-LINE TO REPORT-RECORD
+001880     WRITE REPORT-RECORD
+001890     MOVE "FINAL FLOOR:" TO RPT-STAT-LABEL
+001900     MOVE STA-FINAL-FLOOR TO RPT-STAT-VALUE
+001910     MOVE RPT-STAT-LINE TO REPORT-RECORD
+001920     WRITE REPORT-RECORD
+001930     MOVE "HIGHEST FLOOR REACHED:" TO RPT-STAT-LABEL
+001940     MOVE STA-MAX-FLOOR TO RPT-STAT-VALUE
+001950     MOVE RPT-STAT-LINE TO REPORT-RECORD
+001960     WRITE REPORT-RECORD
+001970     MOVE "LOWEST FLOOR REACHED:" TO RPT-STAT-LABEL
+001980     MOVE STA-MIN-FLOOR TO RPT-STAT-VALUE
+001990     MOVE RPT-STAT-LINE TO REPORT-RECORD
+002000     WRITE REPORT-RECORD
+002010     MOVE "FLOOR-UP MOVES:" TO RPT-STAT-LABEL
+002020     MOVE STA-FLOOR-UP-COUNT TO RPT-STAT-VALUE
+002030     MOVE RPT-STAT-LINE TO REPORT-RECORD
+002040     WRITE REPORT-RECORD
+002050     MOVE "FLOOR-DOWN MOVES:" TO RPT-STAT-LABEL
+002060     MOVE STA-FLOOR-DOWN-COUNT TO RPT-STAT-VALUE
+002070     MOVE RPT-STAT-LINE TO REPORT-RECORD
+002080     WRITE REPORT-RECORD
+002090     MOVE RPT-BANNER-LINE TO REPORT-RECORD
+002100     WRITE REPORT-RECORD
+002110     PERFORM 1100-READ-STATS-RTN
+002120         THRU 1100-EXIT.
+002130 2000-EXIT.
+002140     EXIT.
+002150*
+002160*-----------------------------------------------------------*
+002170* 8100-SET-RETURN-CODE-RTN - SETS THE CONDITION CODE THIS
+002180* STEP HANDS BACK TO JCL: 0 MEANS THE REPORT WAS PRODUCED
+002190* CLEAN, 8 MEANS STATS-FILE OR REPORT-FILE DID NOT END IN
+002200* GOOD STANDING. STATS-EOF IS ALWAYS TRUE BY THE TIME THIS
+002205* PARAGRAPH RUNS - MAIN-PARA CANNOT LEAVE THE READ LOOP ANY
+002207* OTHER WAY - SO STATS-FILE-STATUS ITSELF, NOT STATS-EOF, IS
+002208* WHAT TELLS A CLEAN END OF FILE (STATUS "10") APART FROM
+002209* SOME OTHER FINAL READ STATUS.
+002210*-----------------------------------------------------------*
+002220 8100-SET-RETURN-CODE-RTN.
+002230     IF NOT STATS-FILE-AT-EOF
+002240         MOVE 8 TO RETURN-CODE
+002250     ELSE
+002260         IF NOT REPORT-FILE-OK
+002270             MOVE 8 TO RETURN-CODE
+002280         ELSE
+002290             MOVE 0 TO RETURN-CODE
+002300         END-IF
+002310     END-IF.
+002320 8100-EXIT.
+002330     EXIT.
